@@ -0,0 +1,20 @@
+      *****************************************************************
+      * DEPTHREC - shared depth-reading record layout.
+      *
+      * Used wherever a program reads a sonar/depth feed, so every
+      * program in the suite agrees on the same field names and
+      * widths.  Only the depth itself is populated by day1's feeds
+      * today; sensor-id and timestamp are carried along for readers
+      * that supply them and are simply space/zero filled otherwise.
+      *
+      * Include with a program-specific name for the record and its
+      * raw view, e.g.
+      *     copy depthrec replacing depthrec-raw by inputline-raw
+      *                             depthrec by inputline.
+      *****************************************************************
+       01 depthrec.
+           05 depthrec-depth          pic is 9(4).
+           05 depthrec-sensor-id      pic is x(8).
+           05 depthrec-timestamp      pic is 9(14).
+       01 depthrec-raw redefines depthrec
+                                  pic is x(26).
