@@ -7,49 +7,629 @@
        input-output section.
        file-control.
            select input-file assign to "day1.input"
+           organization is line sequential
+           file status is input-status.
+
+           select optional parm-file assign to "day1.parm"
+           organization is line sequential
+           file status is parm-status.
+
+           select optional input-file-2 assign to "day1.input2"
+           organization is line sequential
+           file status is input-status.
+
+           select optional input-file-3 assign to "day1.input3"
+           organization is line sequential
+           file status is input-status.
+
+           select report-file assign to "day1.report"
+           organization is line sequential.
+
+           select reject-file assign to "day1.reject"
+           organization is line sequential.
+
+           select optional restart-file assign to "day1.restart"
+           organization is line sequential
+           file status is restart-status.
+
+           select history-file assign to "day1.history"
+           organization is indexed
+           access mode is dynamic
+           record key is history-key
+           file status is history-status.
+
+           select audit-file assign to "day1.audit"
+           organization is line sequential
+           file status is audit-status.
+
+           select trend-file assign to "day1.trend"
            organization is line sequential.
 
        data division.
        file section.
+           fd parm-file.
+           01 parm-record.
+               05 parm-window-size    pic is 9(4).
+               05 parm-max-records    pic is 9(4).
+
            fd input-file.
-           01 inputline           pic is 9(4).
-       
+           copy depthrec replacing depthrec-raw by inputline-raw
+                                   depthrec by inputline.
+
+           fd input-file-2.
+           copy depthrec replacing depthrec-raw by inputline-2-raw
+                                   depthrec by inputline-2.
+
+           fd input-file-3.
+           copy depthrec replacing depthrec-raw by inputline-3-raw
+                                   depthrec by inputline-3.
+
+           fd report-file.
+           01 report-line         pic is x(80).
+
+           fd reject-file.
+           01 reject-line         pic is x(80).
+
+           fd restart-file.
+           01 restart-record.
+               05 restart-lines-read  pic is 9(6).
+               05 restart-accepted    pic is 9(6).
+               05 restart-rejected    pic is 9(4).
+               05 restart-slot        pic is 9(1).
+               05 restart-done-1      pic is 9(1).
+               05 restart-done-2      pic is 9(1).
+               05 restart-done-3      pic is 9(1).
+               05 restart-part-1-1    pic is 9(4).
+               05 restart-part-2-1    pic is 9(4).
+               05 restart-records-1   pic is 9(4).
+               05 restart-rejects-1   pic is 9(4).
+               05 restart-part-1-2    pic is 9(4).
+               05 restart-part-2-2    pic is 9(4).
+               05 restart-records-2   pic is 9(4).
+               05 restart-rejects-2   pic is 9(4).
+               05 restart-part-1-3    pic is 9(4).
+               05 restart-part-2-3    pic is 9(4).
+               05 restart-records-3   pic is 9(4).
+               05 restart-rejects-3   pic is 9(4).
+
+           fd history-file.
+           01 history-record.
+               05 history-key.
+                   10 history-run-date    pic is 9(8).
+                   10 history-run-time    pic is 9(8).
+                   10 history-run-slot    pic is 9(1).
+               05 history-input-file      pic is x(40).
+               05 history-part-1-sum      pic is 9(6).
+               05 history-part-2-sum      pic is 9(6).
+               05 history-record-count    pic is 9(6).
+
+           fd audit-file.
+           01 audit-record.
+               05 audit-run-date          pic is 9(8).
+               05 audit-start-time        pic is 9(8).
+               05 audit-end-time          pic is 9(8).
+               05 audit-records-read      pic is 9(6).
+               05 audit-records-rejected  pic is 9(6).
+               05 audit-part-1-sum        pic is 9(6).
+               05 audit-part-2-sum        pic is 9(6).
+
+           fd trend-file.
+           01 trend-line              pic is x(80).
+
        working-storage section.
+           01 parm-status         pic is x(2) value "00".
+           01 max-records          pic is 9(4) value 9999.
+           01 restart-status      pic is x(2) value "00".
+           01 checkpoint-interval pic is 9(4) value 500.
+           01 checkpoint-target   pic is 9(6) value 0.
+           01 checkpoint-quotient pic is 9(6) value 0.
+           01 checkpoint-remain   pic is 9(4) value 0.
+           01 input-status        pic is x(2) value "00".
+           01 lines-read          pic is 9(6) value 0.
+           01 records-rejected    pic is 9(4) value 0.
+           01 reject-out-line     pic is x(80).
+           01 report-input-file   pic is x(40) value "day1.input".
+           01 report-run-date     pic is 9(8) value 0.
+           01 report-run-time     pic is 9(8) value 0.
+           01 report-out-line     pic is x(80).
+           01 current-slot        pic is 9(1) value 0.
+           01 current-inputline   pic is 9(4).
+           01 current-inputline-raw redefines current-inputline
+                                  pic is x(4).
+           01 reading-normalized  pic is x(4).
+           01 reading-raw-saved   pic is x(4).
+
+           01 job-done-1           pic is 9(1) value 0.
+           01 job-done-2           pic is 9(1) value 0.
+           01 job-done-3           pic is 9(1) value 0.
+
+           01 file-1-name         pic is x(40) value "day1.input".
+           01 file-1-active       pic is 9(1) value 0.
+           01 file-1-part-1       pic is 9(4) value 0.
+           01 file-1-part-2       pic is 9(4) value 0.
+           01 file-1-records      pic is 9(4) value 0.
+           01 file-1-rejects      pic is 9(4) value 0.
+
+           01 file-2-name         pic is x(40) value "day1.input2".
+           01 file-2-active       pic is 9(1) value 0.
+           01 file-2-part-1       pic is 9(4) value 0.
+           01 file-2-part-2       pic is 9(4) value 0.
+           01 file-2-records      pic is 9(4) value 0.
+           01 file-2-rejects      pic is 9(4) value 0.
+
+           01 file-3-name         pic is x(40) value "day1.input3".
+           01 file-3-active       pic is 9(1) value 0.
+           01 file-3-part-1       pic is 9(4) value 0.
+           01 file-3-part-2       pic is 9(4) value 0.
+           01 file-3-records      pic is 9(4) value 0.
+           01 file-3-rejects      pic is 9(4) value 0.
+
+           01 combined-part-1-sum pic is 9(6) value 0.
+           01 combined-part-2-sum pic is 9(6) value 0.
+           01 combined-record-count pic is 9(6) value 0.
+           01 combined-records-rejected pic is 9(6) value 0.
+
+           01 audit-status        pic is x(2) value "00".
+           01 job-start-time      pic is 9(8) value 0.
+           01 job-end-time        pic is 9(8) value 0.
+
+           01 line-file-name      pic is x(15).
+           01 line-part-1         pic is 9(4).
+           01 line-part-2         pic is 9(4).
+           01 line-records        pic is 9(4).
+           01 history-status      pic is x(2) value "00".
+           01 history-total       pic is 9(6) value 0.
+           01 history-skip        pic is 9(6) value 0.
+           01 history-position    pic is 9(6) value 0.
+           01 more-history        pic is 9(1) value 0.
+           01 trend-out-line      pic is x(80).
            01 reading-file        pic is 9(1) value 1.
-           01 number-of-lines     pic is 9(4) value 2000.
-           01 input-lines         pic is 9(4) occurs 0 to 2000
+           01 number-of-lines     pic is 9(4) value 9999.
+           01 window-size         pic is 9(4) value 3.
+           01 input-lines         pic is 9(4) occurs 0 to 9999
                                   depending on number-of-lines.
            01 num-1               pic is 9(4) value 0.
            01 num-2               pic is 9(4) value 0.
-           01 num-3               pic is 9(4) value 0.
            01 part-1-sum          pic is 9(4) value 0.
-           01 line-sums           pic is 9(4) occurs 0 to 2000
+           01 line-sums           pic is 9(4) occurs 0 to 9999
                                   depending on number-of-lines.
            01 part-2-sum          pic is 9(4) value 0.
        
        local-storage section.
            01 i usage unsigned-int value 0.
            01 j usage unsigned-int value 0.
-           01 k usage unsigned-int value 0.
-       
+           01 w usage unsigned-int value 0.
+
        procedure division.
-       
+
        01-main.
-           open input input-file.
-           perform 02-read-file until reading-file = 0.
-           close input-file.
-           display "Finished reading input...".
-           perform 03-find-part-1.
-           perform 04-find-part-2.
+           accept report-run-date from date yyyymmdd.
+           accept report-run-time from time.
+           accept job-start-time from time.
+           perform 00-load-parameters.
+           perform 00-load-job-state.
+           open output reject-file.
+           perform 01-01-process-file-1.
+           perform 01-02-process-file-2.
+           perform 01-03-process-file-3.
+           close reject-file.
+           compute combined-part-1-sum = file-1-part-1
+                   + file-2-part-1 + file-3-part-1.
+           compute combined-part-2-sum = file-1-part-2
+                   + file-2-part-2 + file-3-part-2.
+           compute combined-record-count = file-1-records
+                   + file-2-records + file-3-records.
+           compute combined-records-rejected = file-1-rejects
+                   + file-2-rejects + file-3-rejects.
+           perform 06-write-report.
+           perform 07-write-trend-report.
+           accept job-end-time from time.
+           perform 08-write-audit-record.
+           perform 09-clear-restart-state.
            stop run.
- 
-       02-read-file.
+
+      * pick up operator-settable window size and max record count
+      * from day1.parm, if the operator has supplied one; otherwise
+      * the compiled defaults above stand.  max-records can never
+      * exceed the compiled table size (9999), since input-lines and
+      * line-sums are only ever allocated up to that many entries.
+       00-load-parameters.
+           open input parm-file.
+           if parm-status = "00" then
+                     read parm-file
+                             not at end
+                                 move parm-window-size to window-size
+                                 if window-size < 1 then
+                                     display "Invalid window size "
+                                             window-size
+                                             ", using default of 3"
+                                     move 3 to window-size
+                                 end-if
+                                 if parm-max-records > 9999 then
+                                           move 9999 to max-records
+                                 else
+                                           move parm-max-records
+                                                to max-records
+                                 end-if
+                                 if max-records < 1 then
+                                     display "Invalid max record count "
+                                             max-records
+                                             ", using default of 9999"
+                                     move 9999 to max-records
+                                 end-if
+                     end-read
+                     close parm-file
+           end-if.
+
+      * pick up which feeds, if any, already ran to completion before
+      * an earlier abend in this same job - so a restart does not
+      * re-read and re-history a feed that is already done.  a fresh
+      * job (no restart-file, or one left over from a prior completed
+      * job) leaves all three flags at their zero default.  a feed
+      * marked done also has its part-1/part-2/records/rejects totals
+      * restored from the checkpoint, since 01-0N-process-file-N skips
+      * recomputing them entirely and the combined totals/report/audit
+      * still need that feed's numbers.
+       00-load-job-state.
+           move 0 to job-done-1.
+           move 0 to job-done-2.
+           move 0 to job-done-3.
+           open input restart-file.
+           if restart-status = "00" then
+                     read restart-file
+                             not at end
+                                 move restart-done-1 to job-done-1
+                                 move restart-done-2 to job-done-2
+                                 move restart-done-3 to job-done-3
+                                 if job-done-1 = 1 then
+                                     move restart-part-1-1
+                                          to file-1-part-1
+                                     move restart-part-2-1
+                                          to file-1-part-2
+                                     move restart-records-1
+                                          to file-1-records
+                                     move restart-rejects-1
+                                          to file-1-rejects
+                                     move 1 to file-1-active
+                                 end-if
+                                 if job-done-2 = 1 then
+                                     move restart-part-1-2
+                                          to file-2-part-1
+                                     move restart-part-2-2
+                                          to file-2-part-2
+                                     move restart-records-2
+                                          to file-2-records
+                                     move restart-rejects-2
+                                          to file-2-rejects
+                                     move 1 to file-2-active
+                                 end-if
+                                 if job-done-3 = 1 then
+                                     move restart-part-1-3
+                                          to file-3-part-1
+                                     move restart-part-2-3
+                                          to file-3-part-2
+                                     move restart-records-3
+                                          to file-3-records
+                                     move restart-rejects-3
+                                          to file-3-rejects
+                                     move 1 to file-3-active
+                                 end-if
+                     end-read
+                     close restart-file
+           end-if.
+
+      * primary sonar feed - always present.
+       01-01-process-file-1.
+           move 1 to current-slot.
+           if job-done-1 = 1 then
+               display "FILE " file-1-name
+                       " already completed earlier in this job"
+                       ", skipping"
+           else
+               perform 00-load-checkpoint
+               open input input-file
+               if input-status not = "00" then
+                   display "WARNING - cannot open "
+                           file-1-name " status " input-status
+               else
+                   move 1 to file-1-active
+                   if checkpoint-target > 0 then
+                       perform 02-00-skip-checkpoint-records
+                   end-if
+                   perform 02-read-file-1 until reading-file = 0
+                   close input-file
+                   move i to number-of-lines
+                   move 0 to part-1-sum
+                   move 0 to part-2-sum
+                   if number-of-lines > 1 then
+                       perform 03-find-part-1
+                   end-if
+                   if number-of-lines > window-size then
+                       perform 04-find-part-2
+                   end-if
+                   move part-1-sum to file-1-part-1
+                   move part-2-sum to file-1-part-2
+                   move number-of-lines to file-1-records
+                   move records-rejected to file-1-rejects
+                   move file-1-name to report-input-file
+                   perform 05-write-history
+                   move 1 to job-done-1
+                   perform 02-04-clear-checkpoint
+               end-if
+           end-if.
+
+      * second sonar feed - optional, present only when supplied.
+       01-02-process-file-2.
+           move 2 to current-slot.
+           if job-done-2 = 1 then
+               display "FILE " file-2-name
+                       " already completed earlier in this job"
+                       ", skipping"
+           else
+               perform 00-load-checkpoint
+               open input input-file-2
+               if input-status = "00" then
+                   move 1 to file-2-active
+                   if checkpoint-target > 0 then
+                       perform 02-00-skip-checkpoint-records
+                   end-if
+                   perform 02-read-file-2 until reading-file = 0
+                   close input-file-2
+                   move i to number-of-lines
+                   move 0 to part-1-sum
+                   move 0 to part-2-sum
+                   if number-of-lines > 1 then
+                       perform 03-find-part-1
+                   end-if
+                   if number-of-lines > window-size then
+                       perform 04-find-part-2
+                   end-if
+                   move part-1-sum to file-2-part-1
+                   move part-2-sum to file-2-part-2
+                   move number-of-lines to file-2-records
+                   move records-rejected to file-2-rejects
+                   move file-2-name to report-input-file
+                   perform 05-write-history
+                   move 1 to job-done-2
+                   perform 02-04-clear-checkpoint
+               end-if
+           end-if.
+
+      * third sonar feed - optional, present only when supplied.
+       01-03-process-file-3.
+           move 3 to current-slot.
+           if job-done-3 = 1 then
+               display "FILE " file-3-name
+                       " already completed earlier in this job"
+                       ", skipping"
+           else
+               perform 00-load-checkpoint
+               open input input-file-3
+               if input-status = "00" then
+                   move 1 to file-3-active
+                   if checkpoint-target > 0 then
+                       perform 02-00-skip-checkpoint-records
+                   end-if
+                   perform 02-read-file-3 until reading-file = 0
+                   close input-file-3
+                   move i to number-of-lines
+                   move 0 to part-1-sum
+                   move 0 to part-2-sum
+                   if number-of-lines > 1 then
+                       perform 03-find-part-1
+                   end-if
+                   if number-of-lines > window-size then
+                       perform 04-find-part-2
+                   end-if
+                   move part-1-sum to file-3-part-1
+                   move part-2-sum to file-3-part-2
+                   move number-of-lines to file-3-records
+                   move records-rejected to file-3-rejects
+                   move file-3-name to report-input-file
+                   perform 05-write-history
+                   move 1 to job-done-3
+                   perform 02-04-clear-checkpoint
+               end-if
+           end-if.
+
+       00-load-checkpoint.
+           move 0 to checkpoint-target.
+           move 0 to lines-read.
+           move 0 to i.
+           move 0 to records-rejected.
+           move 1 to reading-file.
+           open input restart-file.
+           if restart-status = "00" then
+                     read restart-file
+                             not at end
+                                 if restart-slot = current-slot then
+                                     move restart-lines-read
+                                          to checkpoint-target
+                                 end-if
+                     end-read
+                     close restart-file
+           end-if.
+
+       02-00-skip-checkpoint-records.
+           display "Resuming after checkpoint at record "
+                   checkpoint-target.
+           evaluate current-slot
+                    when 1 perform until lines-read = checkpoint-target
+                                       or reading-file = 0
+                                perform 02-read-file-1
+                           end-perform
+                    when 2 perform until lines-read = checkpoint-target
+                                       or reading-file = 0
+                                perform 02-read-file-2
+                           end-perform
+                    when 3 perform until lines-read = checkpoint-target
+                                       or reading-file = 0
+                                perform 02-read-file-3
+                           end-perform
+           end-evaluate.
+
+      * a genuine reading is never wider than the 4-digit depth field;
+      * anything left over in the shared DEPTHREC slot's trailing
+      * bytes means the line overran the depth field, so it is
+      * flagged the same way a real short LINE SEQUENTIAL record
+      * overrunning its FD would be - via a non-zero file status - so
+      * 02-01-validate-record quarantines it exactly like any other
+      * bad reading, instead of silently truncating it.
+       02-read-file-1.
            read input-file
                    at end move 0 to reading-file
-                   not at end compute input-lines(i) = inputline, 
-                   add 1 to i
+                   not at end
+                       move inputline-raw(1:4)
+                            to current-inputline-raw
+                       if input-status = "00"
+                               and inputline-raw(5:22) not = spaces
+                                 move "06" to input-status
+                       end-if
+                       perform 02-01-validate-record
            end-read.
-       
+
+       02-read-file-2.
+           read input-file-2
+                   at end move 0 to reading-file
+                   not at end
+                       move inputline-2-raw(1:4)
+                            to current-inputline-raw
+                       if input-status = "00"
+                               and inputline-2-raw(5:22) not = spaces
+                                 move "06" to input-status
+                       end-if
+                       perform 02-01-validate-record
+           end-read.
+
+       02-read-file-3.
+           read input-file-3
+                   at end move 0 to reading-file
+                   not at end
+                       move inputline-3-raw(1:4)
+                            to current-inputline-raw
+                       if input-status = "00"
+                               and inputline-3-raw(5:22) not = spaces
+                                 move "06" to input-status
+                       end-if
+                       perform 02-01-validate-record
+           end-read.
+
+       02-01-validate-record.
+           add 1 to lines-read.
+           move current-inputline-raw to reading-raw-saved.
+           perform 02-01a-normalize-reading.
+           if input-status not = "00" then
+                     perform 02-02-reject-record
+           else
+             if current-inputline is not numeric then
+                       perform 02-02-reject-record
+             else
+               if i < max-records then
+                         compute input-lines(i) = current-inputline
+                         add 1 to i
+               else
+                         display "Max record count " max-records
+                                 " reached, remaining records skipped"
+                         move 0 to reading-file
+               end-if
+             end-if
+           end-if.
+           divide lines-read by checkpoint-interval
+                  giving checkpoint-quotient
+                  remainder checkpoint-remain.
+           if checkpoint-remain = 0 then
+                     perform 02-03-write-checkpoint
+           end-if.
+
+      * a LINE SEQUENTIAL feed's short physical lines land left-
+      * justified in the 4-byte depth prefix (a 3-digit reading like
+      * "199" reads in as "199 ", with the trailing byte blank-filled,
+      * not zero-filled) so it fails an IS NUMERIC test as-is.  Slide
+      * a 1-3 digit reading right and zero-fill the vacated high-order
+      * bytes before the numeric check; a genuine 4-digit reading or
+      * non-numeric/blank content passes through unchanged and is
+      * judged on its own merits below.
+       02-01a-normalize-reading.
+           if current-inputline-raw(4:1) not = space then
+                     move current-inputline-raw to reading-normalized
+           else
+             if current-inputline-raw(3:1) not = space then
+                       move "0" to reading-normalized(1:1)
+                       move current-inputline-raw(1:3)
+                            to reading-normalized(2:3)
+             else
+               if current-inputline-raw(2:1) not = space then
+                         move "00" to reading-normalized(1:2)
+                         move current-inputline-raw(1:2)
+                              to reading-normalized(3:2)
+               else
+                 if current-inputline-raw(1:1) not = space then
+                           move "000" to reading-normalized(1:3)
+                           move current-inputline-raw(1:1)
+                                to reading-normalized(4:1)
+                 else
+                           move current-inputline-raw
+                                to reading-normalized
+                 end-if
+               end-if
+             end-if
+           end-if.
+           move reading-normalized to current-inputline-raw.
+
+       02-02-reject-record.
+           add 1 to records-rejected.
+           move spaces to reject-out-line.
+           string "FILE " current-slot " LINE " lines-read
+                  " STATUS " input-status
+                  " REJECTED: [" reading-raw-saved "]"
+                  delimited by size into reject-out-line.
+           write reject-line from reject-out-line.
+
+       02-03-write-checkpoint.
+           open output restart-file.
+           move lines-read to restart-lines-read.
+           move i to restart-accepted.
+           move records-rejected to restart-rejected.
+           move current-slot to restart-slot.
+           perform 02-06-save-checkpoint-results.
+           write restart-record.
+           close restart-file.
+
+      * clear the in-progress read position for the feed that just
+      * finished, but keep the job-done flags on disk - a later feed
+      * in this same job may still abend, and its restart must not
+      * re-read a feed already reflected in day1.history/day1.report.
+       02-04-clear-checkpoint.
+           open output restart-file.
+           move 0 to restart-lines-read.
+           move 0 to restart-accepted.
+           move 0 to restart-rejected.
+           move 0 to restart-slot.
+           perform 02-06-save-checkpoint-results.
+           write restart-record.
+           close restart-file.
+
+      * carry the job-done flags and every completed feed's totals
+      * into the checkpoint record, so whichever feed is being written
+      * out (in-progress position or a just-finished feed) never
+      * overwrites another feed's already-recorded results.
+       02-06-save-checkpoint-results.
+           move job-done-1 to restart-done-1.
+           move job-done-2 to restart-done-2.
+           move job-done-3 to restart-done-3.
+           move file-1-part-1 to restart-part-1-1.
+           move file-1-part-2 to restart-part-2-1.
+           move file-1-records to restart-records-1.
+           move file-1-rejects to restart-rejects-1.
+           move file-2-part-1 to restart-part-1-2.
+           move file-2-part-2 to restart-part-2-2.
+           move file-2-records to restart-records-2.
+           move file-2-rejects to restart-rejects-2.
+           move file-3-part-1 to restart-part-1-3.
+           move file-3-part-2 to restart-part-2-3.
+           move file-3-records to restart-records-3.
+           move file-3-rejects to restart-rejects-3.
+
        03-find-part-1.
            perform varying i from 0 by 1 until i = number-of-lines - 1
                    add i 1 giving j
@@ -62,17 +642,172 @@
            display "Part-1 result is " part-1-sum.
        
        04-find-part-2.
-           perform varying i from 0 by 1 until i = number-of-lines - 2
-                   add i 1 giving j
-                   add j 1 giving k
-                   set num-1 to input-lines(i)
-                   set num-2 to input-lines(j)
-                   set num-3 to input-lines(k)
-                   subtract 1 from i giving j
-                   add num-1 num-2 num-3 giving line-sums(i)
-                   if i > 0 and line-sums(i) > line-sums(j) then
+           perform varying i from 0 by 1
+                   until i > number-of-lines - window-size
+                   move 0 to line-sums(i)
+                   perform varying w from i by 1
+                           until w = i + window-size
+                           add input-lines(w) to line-sums(i)
+                   end-perform
+           end-perform.
+           perform varying i from 1 by 1
+                   until i > number-of-lines - window-size
+                   if line-sums(i) > line-sums(i - 1) then
                              add 1 to part-2-sum
-                   end-if,
+                   end-if
            end-perform.
            display "Part-2 result is " part-2-sum.
-           
\ No newline at end of file
+
+       05-write-history.
+           open i-o history-file.
+           if history-status = "35" then
+                     open output history-file
+                     close history-file
+                     open i-o history-file
+           end-if.
+           move report-run-date to history-run-date.
+           move report-run-time to history-run-time.
+           move current-slot to history-run-slot.
+           move report-input-file to history-input-file.
+           move part-1-sum to history-part-1-sum.
+           move part-2-sum to history-part-2-sum.
+           move number-of-lines to history-record-count.
+           write history-record
+                   invalid key
+                       display "WARNING - history key "
+                               history-run-date "-" history-run-time
+                               " already exists, run not recorded"
+           end-write.
+           close history-file.
+
+       06-write-report.
+           open output report-file.
+           move spaces to report-out-line.
+           string "AOC-2021-DAY-1 REPORT   RUN DATE: " report-run-date
+                  delimited by size into report-out-line.
+           write report-line from report-out-line.
+           if file-1-active = 1 then
+                     move file-1-name(1:15) to line-file-name
+                     move file-1-part-1 to line-part-1
+                     move file-1-part-2 to line-part-2
+                     move file-1-records to line-records
+                     perform 06-01-write-file-result-line
+           end-if.
+           if file-2-active = 1 then
+                     move file-2-name(1:15) to line-file-name
+                     move file-2-part-1 to line-part-1
+                     move file-2-part-2 to line-part-2
+                     move file-2-records to line-records
+                     perform 06-01-write-file-result-line
+           end-if.
+           if file-3-active = 1 then
+                     move file-3-name(1:15) to line-file-name
+                     move file-3-part-1 to line-part-1
+                     move file-3-part-2 to line-part-2
+                     move file-3-records to line-records
+                     perform 06-01-write-file-result-line
+           end-if.
+           move spaces to report-out-line.
+           string "COMBINED RECORD COUNT: " combined-record-count
+                  delimited by size into report-out-line.
+           write report-line from report-out-line.
+           move spaces to report-out-line.
+           string "COMBINED PART-1 RESULT: " combined-part-1-sum
+                  "   COMBINED PART-2 RESULT: " combined-part-2-sum
+                  delimited by size into report-out-line.
+           write report-line from report-out-line.
+           close report-file.
+
+       06-01-write-file-result-line.
+           move spaces to report-out-line.
+           string "  FILE " line-file-name
+                  "  RECORDS " line-records
+                  "  PART-1 " line-part-1
+                  "  PART-2 " line-part-2
+                  delimited by size into report-out-line.
+           write report-line from report-out-line.
+
+       07-write-trend-report.
+           perform 07-01-count-history-records.
+           move 0 to history-skip.
+           if history-total > 30 then
+                     compute history-skip = history-total - 30
+           end-if.
+           perform 07-02-list-recent-history.
+
+       07-01-count-history-records.
+           move 0 to history-total.
+           open input history-file.
+           if history-status = "00" then
+                     move 1 to more-history
+                     perform until more-history = 0
+                              read history-file next record
+                                      at end move 0 to more-history
+                                      not at end
+                                          add 1 to history-total
+                              end-read
+                     end-perform
+                     close history-file
+           end-if.
+
+       07-02-list-recent-history.
+           move 0 to history-position.
+           open output trend-file.
+           move spaces to trend-out-line.
+           string "AOC-2021-DAY-1 TREND REPORT - LAST 30 RUNS"
+                  delimited by size into trend-out-line.
+           write trend-line from trend-out-line.
+           open input history-file.
+           if history-status = "00" then
+                     move 1 to more-history
+                     perform until more-history = 0
+                              read history-file next record
+                                      at end move 0 to more-history
+                                      not at end
+                                          perform 07-03-emit-if-recent
+                              end-read
+                     end-perform
+                     close history-file
+           end-if.
+           close trend-file.
+
+       07-03-emit-if-recent.
+           add 1 to history-position.
+           if history-position > history-skip then
+                     move spaces to trend-out-line
+                     string "RUN " history-run-date "-"
+                            history-run-time
+                            "  FILE " history-input-file(1:15)
+                            "  P1 " history-part-1-sum
+                            "  P2 " history-part-2-sum
+                            "  RECS " history-record-count
+                            delimited by size into trend-out-line
+                     write trend-line from trend-out-line
+           end-if.
+
+      * one line per run, appended to day1.audit - kept apart from
+      * day1.report so an operator or a job-monitor can watch job
+      * health (records read/rejected, elapsed run) without parsing
+      * the human-readable results display.
+       08-write-audit-record.
+           open extend audit-file.
+           if audit-status not = "00" then
+                     open output audit-file
+           end-if.
+           move report-run-date to audit-run-date.
+           move job-start-time to audit-start-time.
+           move job-end-time to audit-end-time.
+           move combined-record-count to audit-records-read.
+           move combined-records-rejected to audit-records-rejected.
+           move combined-part-1-sum to audit-part-1-sum.
+           move combined-part-2-sum to audit-part-2-sum.
+           write audit-record.
+           close audit-file.
+
+      * the whole job finished cleanly, so any leftover job-done
+      * flags/checkpoint position are for a job that is now over -
+      * wipe the file so the next run starts from a clean slate
+      * instead of thinking every feed is already done.
+       09-clear-restart-state.
+           open output restart-file.
+           close restart-file.
